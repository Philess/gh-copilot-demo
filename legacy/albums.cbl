@@ -1,65 +1,605 @@
-$ SET SOURCEFORMAT"FREE"  * Set the source format to free format
-
-IDENTIFICATION DIVISION.  * Start of the identification division
-PROGRAM-ID.  MonthTable.  * Program name
-AUTHOR.  Michael Coughlan.  * Author name
-
-* This program counts the number of albums released in each month and displays the result.
-
-ENVIRONMENT DIVISION.  * Start of the environment division
-INPUT-OUTPUT SECTION.  * Input-output section
-FILE-CONTROL.  * File control section
-    SELECT AlbumFile ASSIGN TO "ALBUMS.DAT"  * Assign the file "ALBUMS.DAT" to AlbumFile
-        ORGANIZATION IS LINE SEQUENTIAL.  * The file is organized as a sequence of lines
-
-DATA DIVISION.  * Start of the data division
-FILE SECTION.  * File section
-FD AlbumFile.  * File description for AlbumFile
-01 AlbumDetails.  * Record description for AlbumDetails
-   88  EndOfAlbumFile  VALUE HIGH-VALUES.  * End of file marker
-   02  AlbumId       PIC 9(7).  * Album ID
-   02  AlbumName.  * Album name
-       03 Artist      PIC X(8).  * Artist name
-       03 Title       PIC X(20).  * Album title
-   02  ReleaseDate.  * Release date
-       03 YORelease   PIC 9(4).  * Year of release
-       03 MORelease   PIC 9(2).  * Month of release
-       03 DORelease   PIC 9(2).  * Day of release
-   02  Genre          PIC X(10).  * Genre
-
-WORKING-STORAGE SECTION.  * Start of the working-storage section
-01 MonthTable.  * Table to store the month names
-   02 TableValues.  * Values for the table
-      03 FILLER       PIC X(18) VALUE "January  February".  * January and February
-      03 FILLER       PIC X(18) VALUE "March    April".  * March and April
-      03 FILLER       PIC X(18) VALUE "May      June".  * May and June
-      03 FILLER       PIC X(18) VALUE "July     August".  * July and August
-      03 FILLER       PIC X(18) VALUE "SeptemberOctober".  * September and October
-      03 FILLER       PIC X(18) VALUE "November December".  * November and December
-   02 FILLER REDEFINES TableValues.  * Redefine the table values
-      03 Month OCCURS 12 TIMES PIC X(9).  * Array to store the month names
-
-01 MonthCount OCCURS 12 TIMES PIC 999 VALUE ZEROS.  * Array to store the count of albums released in each month
-
-01 MonthIdx           PIC 999.  * Index for the month array
-
-01 HeadingLine          PIC X(19) VALUE " Month    AlbumCount".  * Heading for the output table
-
-PROCEDURE DIVISION.  * Start of the procedure division
-    OPEN INPUT AlbumFile.  * Open the input file
-    PERFORM UNTIL EndOfAlbumFile  * Loop until end of file
-        READ AlbumFile INTO AlbumDetails.  * Read a record from the file
-        AT END SET EndOfAlbumFile TO TRUE.  * If end of file, set EndOfAlbumFile to true
-        IF NOT EndOfAlbumFile  * If not end of file
-            COMPUTE MonthIdx = MORelease.  * Compute the index for the month array
-            ADD 1 TO MonthCount(MonthIdx).  * Increment the count for the month
+       >>SOURCE FORMAT FREE
+*> Set the source format to free format
+
+IDENTIFICATION DIVISION.  *> Start of the identification division
+PROGRAM-ID.  MonthTable.  *> Program name
+AUTHOR.  Michael Coughlan.  *> Author name
+
+*> This program counts the number of albums released in each month and prints the result.
+*> It also breaks the monthly counts down by Genre and by YORelease.
+*>
+*> Modification history:
+*>   AlbumId now the key of an indexed AlbumFile instead of a flat line-sequential read,
+*>     so a single album can be looked up, added, changed or retired without resequencing
+*>     (see AlbMnt for the maintenance side of that change).
+*>   Added the Genre-by-Month breakdown.
+*>   Added the Year-by-Month trend grid.
+*>   Added defensive range checks ahead of the tally (see AlbEdit for the full
+*>     front-end validation/exception pass this run should normally follow).
+*>   Added checkpoint/restart so a long run can resume after an abend instead of rereading
+*>     ALBUMS.DAT from the top.
+*>   Added the MONTHCNT.CSV export for spreadsheet use.
+*>   Replaced the console DISPLAY report with a paginated MONTHRPT.PRT print-image
+*>     report, with a heading and page number on every page.
+*>   Added a run-control/audit record to RUNCTL.LOG on every run (run date,
+*>     records read, records rejected, and the 12 MonthCount totals).
+*>   Switched AlbumFile to read GOODALBM.DAT, the filtered output of AlbEdit,
+*>     instead of the raw ALBUMS.DAT feed, so a record AlbEdit rejects (a
+*>     duplicate AlbumId, an impossible DORelease) no longer reaches these
+*>     tallies - this program's own EditAlbumRecord checks were always a
+*>     documented subset of AlbEdit's and never caught those cases.
+*>   Fixed the Genre-by-Month and Year-by-Month print cells: moving a PIC
+*>     9(09) count straight into a 5-byte reference-modified substring
+*>     truncated to the leftmost 5 digits instead of the value, so every
+*>     cell printed as zeros - now edited through PrintCellEdit first. Also
+*>     added a month-abbreviation column heading to both pages and made it
+*>     repeat after every page break, the way the monthly page already does.
+*>   Widened RunControlRecord/RunControlLine from 132 to 200 bytes - the
+*>     run date, read/rejected counts and 12 month totals needed about 185
+*>     bytes and were being silently truncated, dropping the back half of
+*>     the year from RUNCTL.LOG.
+*>   The Genre-by-Month matrix was still built from an in-memory
+*>     find-or-add table against AlbumFile, so the sorted extract ALBTABJ
+*>     prepares on Genre was never actually read by this program - only
+*>     GenreBrk used it. Replaced FindOrAddGenre with BuildGenreByMonth,
+*>     a second pass that reads SORTEXT.DAT sequentially and resolves each
+*>     genre slot with a control break on Genre instead of a table scan.
+*>     Since the sorted extract is a complete copy of GOODALBM.DAT already
+*>     filtered by AlbEdit, this pass always runs in full; the checkpoint
+*>     no longer needs to carry Genre table state across a restart.
+*>   BuildGenreByMonth opened SORTEXT.DAT without checking SortedExtractStatus,
+*>     so a missing extract (this program run before the sort step, or an
+*>     upstream SORT failure) fell straight into the read loop against an
+*>     unopened file. Added the same status-check pattern RestartFile and
+*>     RunControlFile already use, and skip the Genre-by-Month pass when the
+*>     extract isn't there.
+*>   WS-Run-Date and WS-Run-Date-Display were the only WS-prefixed data names
+*>     anywhere in this program; renamed to RunDate and RunDateDisplay to
+*>     match the plain naming used everywhere else here.
+*>   MONTHCNT.CSV was writing MonthCount straight into the row unedited, so
+*>     every count came out zero-padded to nine digits instead of plain
+*>     (e.g. 000000042). Edited it through CsvEditMonth first, the same way
+*>     WriteRunControlRecord already does via RcEditMonth.
+*>   AlbumFile read GOODALBM.DAT, a side file only AlbEdit ever wrote, so
+*>     AlbMnt's corrections and AlbLoad's cutover never reached this report -
+*>     the maintenance side of this system and the reporting side never
+*>     actually connected. AlbEdit now applies its accepted records straight
+*>     into ALBUMS.DAT instead of a separate GOODALBM.DAT; repointed AlbumFile
+*>     here at ALBUMS.DAT, the one master all three entry points share.
+*>   ResumeFromCheckpoint loaded MonthCount/YearTable/YearCount from the
+*>     checkpoint before the START that repositions AlbumFile had actually
+*>     run; when that START failed (the checkpoint's AlbumId no longer found -
+*>     most likely because the prior run had already finished), only
+*>     RecordsRead/RecordsRejected were reset before reprocessing the whole
+*>     file from the top, so every month/year bucket got the checkpoint's
+*>     partial totals added on top of a full pass, doubling every count.
+*>     Added ResetCheckpointTotals, performed from that INVALID KEY branch,
+*>     to zero MonthCount/YearCount/YearTable the same way the read counts
+*>     already were.
+*>   Once GenreCount/YearCount hit MaxGenres/MaxYears, StartNewGenreGroup and
+*>     FindOrAddYear kept folding every further new genre/year's counts into
+*>     whichever slot happened to be last, silently corrupting that bucket
+*>     instead of flagging the overflow. Added GenreOverflowCount and
+*>     YearOverflowCount, incremented each time this happens, and a warning
+*>     display when either is non-zero so an operator can tell a report
+*>     undercounts.
+
+ENVIRONMENT DIVISION.  *> Start of the environment division
+INPUT-OUTPUT SECTION.  *> Input-output section
+FILE-CONTROL.  *> File control section
+    SELECT AlbumFile ASSIGN TO "ALBUMS.DAT"  *> The album master - see AlbLoad/AlbMnt/AlbEdit, keyed on AlbumId
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AlbumId
+        FILE STATUS IS AlbumFileStatus.
+
+    SELECT RestartFile ASSIGN TO "RESTART.DAT"  *> Checkpoint/restart file for the AlbumFile scan
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RestartKey
+        FILE STATUS IS RestartFileStatus.
+
+    SELECT SortedExtract ASSIGN TO "SORTEXT.DAT"  *> ALBTABJ's Genre-major/ReleaseDate-minor sorted extract
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SortedExtractStatus.
+
+    SELECT CsvFile ASSIGN TO "MONTHCNT.CSV"  *> Comma-delimited month/count extract for spreadsheet use
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CsvFileStatus.
+
+    SELECT PrintFile ASSIGN TO "MONTHRPT.PRT"  *> Print-image copy of the monthly report
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS PrintFileStatus.
+
+    SELECT RunControlFile ASSIGN TO "RUNCTL.LOG"  *> Audit trail, one line appended per run
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RunControlFileStatus.
+
+DATA DIVISION.  *> Start of the data division
+FILE SECTION.  *> File section
+FD AlbumFile.  *> File description for AlbumFile
+01 AlbumDetails.  *> Record description for AlbumDetails
+   88  EndOfAlbumFile  VALUE HIGH-VALUES.  *> End of file marker
+   COPY ALBUMRC.
+
+FD RestartFile.  *> Checkpoint file - one record, rewritten at each checkpoint
+01 RestartRecord.  *> Checkpoint record
+   02  RestartKey              PIC X(01).  *> Constant key, always "R" - single-record file
+   02  RestartLastAlbumId      PIC 9(07).  *> AlbumId of the last record fully processed
+   02  RestartRecordsRead      PIC 9(09).  *> Records read so far in this run
+   02  RestartRecordsRejected  PIC 9(09).  *> Records rejected by the in-line edit checks
+   02  RestartMonthCount       OCCURS 12 TIMES PIC 9(09).  *> In-flight MonthCount table
+   02  RestartYearTable.  *> In-flight Year-by-Month grid
+       03  RestartYearEntry     OCCURS 40 TIMES.
+           04  RestartYearValue        PIC 9(04).
+           04  RestartYearMonthCount   OCCURS 12 TIMES PIC 9(09).
+   02  RestartYearCount        PIC 99.  *> Distinct years seen so far
+
+FD SortedExtract.  *> ALBTABJ's Genre-major/ReleaseDate-minor sorted extract
+01 SortedAlbumDetails.  *> Record description, same layout as AlbumFile
+   88  EndOfSortedExtract  VALUE HIGH-VALUES.  *> End of file marker
+   COPY ALBUMRC.
+
+FD CsvFile.  *> CSV export of the MonthCount results
+01 CsvRecord                  PIC X(40).
+
+FD PrintFile.  *> Paginated print-image report
+01 PrintRecord                PIC X(132).
+
+FD RunControlFile.  *> Audit trail - one line appended per execution
+01 RunControlRecord           PIC X(200).
+
+WORKING-STORAGE SECTION.  *> Start of the working-storage section
+01 MonthTable.  *> Table to store the month names
+   02 TableValues.  *> Values for the table
+      03 FILLER       PIC X(18) VALUE "January  February".  *> January and February
+      03 FILLER       PIC X(18) VALUE "March    April".  *> March and April
+      03 FILLER       PIC X(18) VALUE "May      June".  *> May and June
+      03 FILLER       PIC X(18) VALUE "July     August".  *> July and August
+      03 FILLER       PIC X(18) VALUE "SeptemberOctober".  *> September and October
+      03 FILLER       PIC X(18) VALUE "November December".  *> November and December
+   02 FILLER REDEFINES TableValues.  *> Redefine the table values
+      03 Month OCCURS 12 TIMES PIC X(9).  *> Array to store the month names
+
+01 MonthCount OCCURS 12 TIMES PIC 9(09) VALUE ZERO.  *> Array to store the count of albums released in each month
+
+01 MonthIdx           PIC 99.  *> Index for the month array
+
+*> Genre-by-Month breakdown - built by BuildGenreByMonth from SORTEXT.DAT,
+*> the Genre-major sorted extract, via a control break on Genre rather than
+*> a find-or-add table scan against unsorted input.
+01 MaxGenres            PIC 99 VALUE 15.  *> Maximum distinct genres this run can track
+01 GenreCount            PIC 99 VALUE ZERO.  *> Number of distinct genres found so far
+01 GenreOverflowCount    PIC 9(07) VALUE ZERO.  *> Records folded into the last genre slot once MaxGenres was reached
+01 GenreTable.
+   02 GenreEntry OCCURS 15 TIMES INDEXED BY GenreIdx.
+      03 GenreName        PIC X(10) VALUE SPACES.
+      03 GenreMonthCount  OCCURS 12 TIMES PIC 9(09) VALUE ZERO.
+
+*> Control-break state for BuildGenreByMonth
+01 SortedExtractStatus      PIC X(02).
+01 SortedFirstRecordSeen    PIC X(01) VALUE "N".
+   88 SortedFirstSeen VALUE "Y".
+01 SortedMonthIdx           PIC 99.  *> MORelease of the extract record currently being tallied
+
+*> Year-by-Month trend grid
+01 MaxYears              PIC 99 VALUE 40.  *> Maximum distinct release years this run can track
+01 YearCount             PIC 99 VALUE ZERO.  *> Number of distinct years found so far
+01 YearTable.
+   02 YearEntry OCCURS 40 TIMES INDEXED BY YearIdx.
+      03 YearValue         PIC 9(04) VALUE ZERO.
+      03 YearMonthCount    OCCURS 12 TIMES PIC 9(09) VALUE ZERO.
+01 YearFound              PIC X(01) VALUE "N".
+   88 YearWasFound VALUE "Y".
+   88 YearNotFound VALUE "N".
+01 WorkYearIdx            PIC 99.  *> Resolved year slot for the current record
+01 YearOverflowCount      PIC 9(07) VALUE ZERO.  *> Records folded into the last year slot once MaxYears was reached
+
+*> Numeric-edited holding area for moving a breakdown count into a 5-byte
+*> print column - moving PIC 9(09) straight into a reference-modified
+*> substring truncates to the leftmost 5 digits instead of the value.
+01 PrintCellEdit          PIC ZZZZ9.
+
+*> In-line edit counters - defensive checks that guard the subscripts below
+*> in case a run is made without the ALBEDIT exception pass first.
+01 RecordsRead            PIC 9(09) VALUE ZERO.
+01 RecordsRejected        PIC 9(09) VALUE ZERO.
+01 RecordIsValid          PIC X(01) VALUE "Y".
+   88 RecordValid   VALUE "Y".
+   88 RecordInvalid VALUE "N".
+
+*> Restart/checkpoint switches
+01 CheckpointInterval      PIC 9(05) VALUE 500.  *> Records between checkpoints
+01 RestartRequested        PIC X(01) VALUE "N".
+   88 RestartIsRequested VALUE "Y".
+01 AlbumFileStatus         PIC X(02).
+01 RestartFileStatus       PIC X(02).
+01 CsvFileStatus           PIC X(02).
+01 RestartFileIsOpen       PIC X(01) VALUE "N".
+   88 RestartOpen VALUE "Y".
+01 SubIdx                  PIC 99.  *> General-purpose working subscript
+
+01 CsvDetailLine          PIC X(40).  *> CSV detail line built up before being written
+
+*> Print file controls
+01 PrintFileStatus         PIC X(02).
+01 RunDate                 PIC 9(08).
+01 RunDateDisplay          PIC X(10).
+01 LinesOnPage             PIC 9(03) VALUE ZERO.
+01 LinesPerPage            PIC 9(03) VALUE 20.
+01 PageNumber              PIC 9(05) VALUE ZERO.
+01 PrintTitleLine.
+   02 FILLER PIC X(01) VALUE SPACE.
+   02 FILLER PIC X(30) VALUE "ALBUM RELEASE ANALYSIS REPORT".
+   02 FILLER PIC X(10) VALUE "RUN DATE: ".
+   02 PrintTitleDate PIC X(10).
+   02 FILLER PIC X(08) VALUE "  PAGE: ".
+   02 PrintTitlePage PIC ZZZZ9.
+01 PrintColumnLine        PIC X(40) VALUE " Month    AlbumCount".
+01 GenrePrintColumnLine.  *> Repeated after every page break on the Genre-by-Month page
+   02 FILLER PIC X(12) VALUE " GENRE      ".
+   02 FILLER PIC X(60) VALUE
+       "JAN  FEB  MAR  APR  MAY  JUN  JUL  AUG  SEP  OCT  NOV  DEC  ".
+01 YearPrintColumnLine.  *> Repeated after every page break on the Year-by-Month page
+   02 FILLER PIC X(06) VALUE " YEAR ".
+   02 FILLER PIC X(60) VALUE
+       "JAN  FEB  MAR  APR  MAY  JUN  JUL  AUG  SEP  OCT  NOV  DEC  ".
+01 PrintDetailLine        PIC X(132).  *> Print detail line built up before being written
+
+*> Run-control/audit log controls
+01 RunControlFileStatus   PIC X(02).
+01 RcEditRead             PIC Z(8)9.
+01 RcEditRejected         PIC Z(8)9.
+01 RcEditMonth            PIC Z(8)9.
+01 CsvEditMonth           PIC Z(8)9.
+01 RunControlLine         PIC X(200).
+01 RunControlLineWork     PIC X(200).
+
+PROCEDURE DIVISION.  *> Start of the procedure division
+    PERFORM InitializeRun.
+    PERFORM ProcessAlbumFile.
+    PERFORM BuildGenreByMonth.
+    PERFORM ProduceReports.
+    PERFORM TerminateRun.
+    STOP RUN.  *> End the program
+
+InitializeRun.  *> Open the files and set up restart positioning if asked for
+    ACCEPT RunDate FROM DATE YYYYMMDD.  *> Gather the run date for the print report headers
+    MOVE RunDate(5:2) TO RunDateDisplay(1:2).
+    MOVE "/" TO RunDateDisplay(3:1).
+    MOVE RunDate(7:2) TO RunDateDisplay(4:2).
+    MOVE "/" TO RunDateDisplay(6:1).
+    MOVE RunDate(1:4) TO RunDateDisplay(7:4).
+
+    ACCEPT RestartRequested FROM ENVIRONMENT "ALBTAB-RESTART".  *> "Y" resumes from the last checkpoint
+
+    OPEN I-O RestartFile.  *> One checkpoint record, rewritten in place
+    IF RestartFileStatus = "35"
+        OPEN OUTPUT RestartFile
+        CLOSE RestartFile
+        OPEN I-O RestartFile
+    END-IF
+    SET RestartOpen TO TRUE.
+
+    IF RestartIsRequested
+        MOVE "R" TO RestartKey
+        READ RestartFile
+        IF RestartFileStatus = "00"
+            PERFORM ResumeFromCheckpoint
+        ELSE
+            DISPLAY "ALBTAB-RESTART requested but no checkpoint found - starting from the top."
         END-IF
-    END-PERFORM
+    END-IF
+
+    OPEN INPUT AlbumFile.
+
+    IF RestartIsRequested AND RestartFileStatus = "00"
+        START AlbumFile KEY IS GREATER THAN AlbumId OF AlbumDetails
+            INVALID KEY
+                DISPLAY "Checkpoint AlbumId not found on resume - starting from the top."
+                PERFORM ResetCheckpointTotals
+        END-START
+    END-IF
+
+    OPEN OUTPUT CsvFile.
+    MOVE "Month,MonthCount" TO CsvRecord.
+    WRITE CsvRecord.
+
+    OPEN OUTPUT PrintFile.
+
+    OPEN EXTEND RunControlFile.  *> Append audit trail; EXTEND creates the file on its first run
+    IF RunControlFileStatus = "35"
+        OPEN OUTPUT RunControlFile
+    END-IF.
+
+ResumeFromCheckpoint.  *> Reload the in-flight totals from the checkpoint record
+    MOVE RestartLastAlbumId TO AlbumId OF AlbumDetails.
+    MOVE RestartRecordsRead TO RecordsRead.
+    MOVE RestartRecordsRejected TO RecordsRejected.
+    PERFORM VARYING SubIdx FROM 1 BY 1 UNTIL SubIdx > 12
+        MOVE RestartMonthCount(SubIdx) TO MonthCount(SubIdx)
+    END-PERFORM.
+    MOVE RestartYearCount TO YearCount.
+    PERFORM VARYING YearIdx FROM 1 BY 1 UNTIL YearIdx > MaxYears
+        MOVE RestartYearValue(YearIdx) TO YearValue(YearIdx)
+        PERFORM VARYING SubIdx FROM 1 BY 1 UNTIL SubIdx > 12
+            MOVE RestartYearMonthCount(YearIdx SubIdx) TO YearMonthCount(YearIdx SubIdx)
+        END-PERFORM
+    END-PERFORM.
+    DISPLAY "Resuming after AlbumId " RestartLastAlbumId
+        " (" RecordsRead " read, " RecordsRejected " rejected so far)".
 
-    DISPLAY HeadingLine.  * Display the heading for the output table
-    PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12  * Loop through the month array
-        DISPLAY MonthTable(MonthIdx) " " MonthCount(MonthIdx).  * Display the month name and count
+ResetCheckpointTotals.  *> The checkpoint's AlbumId wasn't found on resume - undo ResumeFromCheckpoint's totals and start clean
+    MOVE ZERO TO RecordsRead RecordsRejected.
+    PERFORM VARYING SubIdx FROM 1 BY 1 UNTIL SubIdx > 12
+        MOVE ZERO TO MonthCount(SubIdx)
+    END-PERFORM.
+    MOVE ZERO TO YearCount.
+    PERFORM VARYING YearIdx FROM 1 BY 1 UNTIL YearIdx > MaxYears
+        MOVE ZERO TO YearValue(YearIdx)
+        PERFORM VARYING SubIdx FROM 1 BY 1 UNTIL SubIdx > 12
+            MOVE ZERO TO YearMonthCount(YearIdx SubIdx)
+        END-PERFORM
+    END-PERFORM.
+
+ProcessAlbumFile.  *> Main read loop over AlbumFile, with checkpointing every CheckpointInterval records
+    PERFORM UNTIL EndOfAlbumFile
+        READ AlbumFile NEXT RECORD INTO AlbumDetails
+            AT END SET EndOfAlbumFile TO TRUE
+        END-READ
+        IF NOT EndOfAlbumFile
+            PERFORM EditAlbumRecord
+            IF RecordValid
+                PERFORM TallyAlbumRecord
+            ELSE
+                ADD 1 TO RecordsRejected
+            END-IF
+            ADD 1 TO RecordsRead
+            IF RecordsRead > ZERO AND FUNCTION MOD(RecordsRead CheckpointInterval) = ZERO
+                PERFORM WriteCheckpoint
+            END-IF
+        END-IF
+    END-PERFORM.
+
+EditAlbumRecord.  *> Defensive range checks - the full exception edit lives in ALBEDIT
+    SET RecordValid TO TRUE.
+    IF AlbumId OF AlbumDetails = ZERO
+        SET RecordInvalid TO TRUE
+    END-IF
+    IF MORelease OF AlbumDetails NOT NUMERIC
+        OR MORelease OF AlbumDetails < 1 OR MORelease OF AlbumDetails > 12
+        SET RecordInvalid TO TRUE
+    END-IF
+    IF Genre OF AlbumDetails = SPACES
+        SET RecordInvalid TO TRUE
+    END-IF.
+
+TallyAlbumRecord.  *> Add this record into every in-flight breakdown
+    COMPUTE MonthIdx = MORelease OF AlbumDetails.
+    ADD 1 TO MonthCount(MonthIdx).
+    PERFORM FindOrAddYear.
+    ADD 1 TO YearMonthCount(WorkYearIdx MonthIdx).
+
+FindOrAddYear.  *> Resolve YORelease to a table slot, adding one if this is a new year
+    SET YearNotFound TO TRUE.
+    MOVE ZERO TO WorkYearIdx.
+    PERFORM VARYING YearIdx FROM 1 BY 1 UNTIL YearIdx > YearCount
+        IF YearValue(YearIdx) = YORelease OF AlbumDetails
+            MOVE YearIdx TO WorkYearIdx
+            SET YearWasFound TO TRUE
+        END-IF
     END-PERFORM
+    IF YearNotFound AND YearCount < MaxYears
+        ADD 1 TO YearCount
+        MOVE YearCount TO WorkYearIdx
+        MOVE YORelease OF AlbumDetails TO YearValue(WorkYearIdx)
+    END-IF
+    IF WorkYearIdx = ZERO
+        ADD 1 TO YearOverflowCount
+        MOVE MaxYears TO WorkYearIdx
+    END-IF.
+
+WriteCheckpoint.  *> Persist the last AlbumId processed plus every in-flight total
+    MOVE "R" TO RestartKey.
+    MOVE AlbumId OF AlbumDetails TO RestartLastAlbumId.
+    MOVE RecordsRead TO RestartRecordsRead.
+    MOVE RecordsRejected TO RestartRecordsRejected.
+    PERFORM VARYING SubIdx FROM 1 BY 1 UNTIL SubIdx > 12
+        MOVE MonthCount(SubIdx) TO RestartMonthCount(SubIdx)
+    END-PERFORM.
+    MOVE YearCount TO RestartYearCount.
+    PERFORM VARYING YearIdx FROM 1 BY 1 UNTIL YearIdx > MaxYears
+        MOVE YearValue(YearIdx) TO RestartYearValue(YearIdx)
+        PERFORM VARYING SubIdx FROM 1 BY 1 UNTIL SubIdx > 12
+            MOVE YearMonthCount(YearIdx SubIdx) TO RestartYearMonthCount(YearIdx SubIdx)
+        END-PERFORM
+    END-PERFORM.
+    REWRITE RestartRecord
+        INVALID KEY WRITE RestartRecord
+    END-REWRITE.
+
+BuildGenreByMonth.  *> Second pass: build the Genre-by-Month matrix off the sorted extract
+    OPEN INPUT SortedExtract.
+    IF SortedExtractStatus NOT = "00"
+        DISPLAY "SORTEXT.DAT not available (status " SortedExtractStatus
+            ") - skipping the Genre-by-Month breakdown for this run."
+    ELSE
+        PERFORM UNTIL EndOfSortedExtract
+            READ SortedExtract NEXT RECORD INTO SortedAlbumDetails
+                AT END SET EndOfSortedExtract TO TRUE
+            END-READ
+            IF NOT EndOfSortedExtract
+                PERFORM HandleSortedGenreBreak
+                COMPUTE SortedMonthIdx = MORelease OF SortedAlbumDetails
+                IF SortedMonthIdx >= 1 AND SortedMonthIdx <= 12
+                    ADD 1 TO GenreMonthCount(GenreCount SortedMonthIdx)
+                END-IF
+            END-IF
+        END-PERFORM
+        CLOSE SortedExtract
+        IF GenreOverflowCount > ZERO
+            DISPLAY "WARNING: " GenreOverflowCount
+                " record(s) excluded - MaxGenres capacity exceeded; the"
+                " Genre-by-Month breakdown undercounts one or more genres."
+        END-IF
+    END-IF.
+
+HandleSortedGenreBreak.  *> Start a new genre group whenever Genre changes in the sorted extract
+    IF SortedFirstSeen
+        IF Genre OF SortedAlbumDetails NOT = GenreName(GenreCount)
+            IF GenreCount < MaxGenres
+                PERFORM StartNewGenreGroup
+            ELSE
+                ADD 1 TO GenreOverflowCount
+            END-IF
+        END-IF
+    ELSE
+        PERFORM StartNewGenreGroup
+        SET SortedFirstSeen TO TRUE
+    END-IF.
+
+StartNewGenreGroup.  *> Open the next genre slot at the current control-break point
+    ADD 1 TO GenreCount.
+    MOVE Genre OF SortedAlbumDetails TO GenreName(GenreCount).
+
+ProduceReports.  *> Drive every report page: monthly, genre-by-month, year-by-month, CSV
+    IF YearOverflowCount > ZERO
+        DISPLAY "WARNING: " YearOverflowCount
+            " record(s) excluded - MaxYears capacity exceeded; the"
+            " Year-by-Month breakdown undercounts one or more years."
+    END-IF
+    PERFORM WriteMonthlyPrintPage.
+    PERFORM WriteGenreByMonthPrintPage.
+    PERFORM WriteYearByMonthPrintPage.
+    PERFORM WriteCsvExport.
+    PERFORM WriteRunControlRecord.
+
+WriteMonthlyPrintPage.  *> Page 1 of the print report - the classic month/count column
+    PERFORM StartNewPage.
+    MOVE PrintColumnLine TO PrintRecord.
+    WRITE PrintRecord.
+    ADD 1 TO LinesOnPage.
+    PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+        IF LinesOnPage >= LinesPerPage
+            PERFORM StartNewPage
+            MOVE PrintColumnLine TO PrintRecord
+            WRITE PrintRecord
+            ADD 1 TO LinesOnPage
+        END-IF
+        MOVE SPACES TO PrintDetailLine
+        MOVE Month(MonthIdx) TO PrintDetailLine(2:9)
+        MOVE MonthCount(MonthIdx) TO PrintDetailLine(13:9)
+        MOVE PrintDetailLine TO PrintRecord
+        WRITE PrintRecord
+        ADD 1 TO LinesOnPage
+    END-PERFORM.
+
+WriteGenreByMonthPrintPage.  *> Genre x Month matrix
+    PERFORM StartNewPage.
+    MOVE " GENRE-BY-MONTH BREAKDOWN" TO PrintRecord.
+    WRITE PrintRecord.
+    ADD 1 TO LinesOnPage.
+    MOVE GenrePrintColumnLine TO PrintRecord.
+    WRITE PrintRecord.
+    ADD 1 TO LinesOnPage.
+    PERFORM VARYING GenreIdx FROM 1 BY 1 UNTIL GenreIdx > GenreCount
+        IF LinesOnPage >= LinesPerPage
+            PERFORM StartNewPage
+            MOVE GenrePrintColumnLine TO PrintRecord
+            WRITE PrintRecord
+            ADD 1 TO LinesOnPage
+        END-IF
+        MOVE SPACES TO PrintDetailLine
+        MOVE GenreName(GenreIdx) TO PrintDetailLine(2:10)
+        PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+            MOVE GenreMonthCount(GenreIdx MonthIdx) TO PrintCellEdit
+            MOVE PrintCellEdit
+                TO PrintDetailLine(13 + (MonthIdx - 1) * 5 : 5)
+        END-PERFORM
+        MOVE PrintDetailLine TO PrintRecord
+        WRITE PrintRecord
+        ADD 1 TO LinesOnPage
+    END-PERFORM.
+
+WriteYearByMonthPrintPage.  *> Year x Month grid
+    PERFORM StartNewPage.
+    MOVE " YEAR-BY-MONTH TREND" TO PrintRecord.
+    WRITE PrintRecord.
+    ADD 1 TO LinesOnPage.
+    MOVE YearPrintColumnLine TO PrintRecord.
+    WRITE PrintRecord.
+    ADD 1 TO LinesOnPage.
+    PERFORM VARYING YearIdx FROM 1 BY 1 UNTIL YearIdx > YearCount
+        IF LinesOnPage >= LinesPerPage
+            PERFORM StartNewPage
+            MOVE YearPrintColumnLine TO PrintRecord
+            WRITE PrintRecord
+            ADD 1 TO LinesOnPage
+        END-IF
+        MOVE SPACES TO PrintDetailLine
+        MOVE YearValue(YearIdx) TO PrintDetailLine(2:4)
+        PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+            MOVE YearMonthCount(YearIdx MonthIdx) TO PrintCellEdit
+            MOVE PrintCellEdit
+                TO PrintDetailLine(7 + (MonthIdx - 1) * 5 : 5)
+        END-PERFORM
+        MOVE PrintDetailLine TO PrintRecord
+        WRITE PrintRecord
+        ADD 1 TO LinesOnPage
+    END-PERFORM.
+
+StartNewPage.  *> Page header with run date and page number
+    IF PageNumber > ZERO
+        MOVE SPACES TO PrintRecord
+        WRITE PrintRecord AFTER ADVANCING PAGE
+    END-IF
+    ADD 1 TO PageNumber.
+    MOVE RunDateDisplay TO PrintTitleDate.
+    MOVE PageNumber TO PrintTitlePage.
+    MOVE PrintTitleLine TO PrintRecord.
+    WRITE PrintRecord.
+    MOVE ZERO TO LinesOnPage.
+
+WriteCsvExport.  *> One row per Month/MonthCount, with a header row
+    PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+        MOVE MonthCount(MonthIdx) TO CsvEditMonth
+        MOVE SPACES TO CsvDetailLine
+        STRING FUNCTION TRIM(Month(MonthIdx)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CsvEditMonth) DELIMITED BY SIZE
+               INTO CsvDetailLine
+        END-STRING
+        MOVE CsvDetailLine TO CsvRecord
+        WRITE CsvRecord
+    END-PERFORM.
+
+WriteRunControlRecord.  *> Append one audit line: run date, read/rejected counts, 12 month totals
+    MOVE SPACES TO RunControlLine.
+    MOVE RecordsRead TO RcEditRead.
+    MOVE RecordsRejected TO RcEditRejected.
+    STRING "RUN DATE " RunDateDisplay DELIMITED BY SIZE
+           "  READ: " RcEditRead DELIMITED BY SIZE
+           "  REJECTED: " RcEditRejected DELIMITED BY SIZE
+           "  MONTHS:" DELIMITED BY SIZE
+           INTO RunControlLine
+    END-STRING.
+    PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+        MOVE MonthCount(MonthIdx) TO RcEditMonth
+        MOVE RunControlLine TO RunControlLineWork
+        STRING FUNCTION TRIM(RunControlLineWork) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RcEditMonth DELIMITED BY SIZE
+               INTO RunControlLine
+        END-STRING
+    END-PERFORM.
+    MOVE RunControlLine TO RunControlRecord.
+    WRITE RunControlRecord.
 
-    CLOSE AlbumFile.  * Close the input file
-    STOP RUN.  * End the program
\ No newline at end of file
+TerminateRun.  *> Close down
+    CLOSE AlbumFile.
+    CLOSE CsvFile.
+    CLOSE PrintFile.
+    CLOSE RunControlFile.
+    IF RestartOpen
+        CLOSE RestartFile
+    END-IF.
