@@ -0,0 +1,158 @@
+       >>SOURCE FORMAT FREE
+*> Set the source format to free format
+
+IDENTIFICATION DIVISION.  *> Start of the identification division
+PROGRAM-ID.  TopArtist.  *> Program name
+AUTHOR.  Michael Coughlan.  *> Author name
+
+*> Counts the number of albums per Artist in AlbumFile and displays the
+*> artists in descending order of release count, so management can see who
+*> the catalog's most-released artists are.
+*>
+*> Modification history:
+*>   Written alongside the Genre and Year breakdowns in MonthTable, using the
+*>     same find-or-add table idiom, ranked by a simple selection sort since
+*>     the artist count is small enough to hold and rank in memory.
+*>   Switched AlbumFile to read GOODALBM.DAT, AlbEdit's filtered output,
+*>     instead of the raw ALBUMS.DAT feed, so rejected records (duplicate
+*>     AlbumId, impossible DORelease, and so on) no longer skew the ranking.
+*>   Looked at moving this ranking onto SORTEXT.DAT (see GenreBrk) the way
+*>     MonthTable's Genre-by-Month matrix now does, but that extract is
+*>     sorted Genre-major/ReleaseDate-minor, so Artist values are scattered
+*>     across it rather than grouped - a control break on Artist would fire
+*>     on every record instead of once per artist. Ranking by Artist needs
+*>     its own Artist-major sort; until ALBTABJ produces one, the find-or-add
+*>     table against GOODALBM.DAT stays the right tool here.
+*>   GOODALBM.DAT was a side file only AlbEdit ever wrote, so AlbMnt's
+*>     corrections and AlbLoad's cutover never reached this ranking. AlbEdit
+*>     now applies its accepted records straight into ALBUMS.DAT instead of a
+*>     separate GOODALBM.DAT; repointed AlbumFile here at ALBUMS.DAT, the one
+*>     master all three maintenance entry points share.
+*>   Once ArtistCount hit MaxArtists, FindOrAddArtist kept folding every
+*>     further new artist's releases into whichever artist happened to
+*>     occupy the last slot, silently corrupting that artist's count instead
+*>     of flagging the overflow. Added ArtistOverflowCount, incremented each
+*>     time this happens, and a warning on the report when it's non-zero so
+*>     an operator can tell the ranking undercounts.
+
+ENVIRONMENT DIVISION.  *> Start of the environment division
+INPUT-OUTPUT SECTION.  *> Input-output section
+FILE-CONTROL.  *> File control section
+    SELECT AlbumFile ASSIGN TO "ALBUMS.DAT"  *> The album master - see AlbLoad/AlbMnt/AlbEdit, keyed on AlbumId
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AlbumId
+        FILE STATUS IS AlbumFileStatus.
+
+DATA DIVISION.  *> Start of the data division
+FILE SECTION.  *> File section
+FD AlbumFile.  *> File description for AlbumFile
+01 AlbumDetails.  *> Record description for AlbumDetails
+   88  EndOfAlbumFile  VALUE HIGH-VALUES.  *> End of file marker
+   COPY ALBUMRC.
+
+WORKING-STORAGE SECTION.  *> Start of the working-storage section
+01 AlbumFileStatus           PIC X(02).
+
+01 MaxArtists                PIC 9(04) VALUE 500.  *> Maximum distinct artists this run can track
+01 ArtistCount                PIC 9(04) VALUE ZERO.  *> Number of distinct artists found so far
+01 ArtistTable.
+   02 ArtistEntry OCCURS 500 TIMES INDEXED BY ArtistIdx.
+      03 ArtistName          PIC X(08) VALUE SPACES.
+      03 ArtistReleaseCount  PIC 9(07) VALUE ZERO.
+01 ArtistFound               PIC X(01) VALUE "N".
+   88 ArtistWasFound VALUE "Y".
+   88 ArtistNotFound VALUE "N".
+01 WorkArtistIdx             PIC 9(04).  *> Resolved artist slot for the current record
+01 ArtistOverflowCount       PIC 9(07) VALUE ZERO.  *> Records folded into the last slot once MaxArtists was reached
+
+01 TopN                      PIC 99 VALUE 10.  *> How many artists to show on the ranking report
+01 RankIdx                   PIC 9(04).  *> Outer loop index over the ranking pass
+01 ScanIdx                   PIC 9(04).  *> Inner loop index over the ranking pass
+01 BestIdx                   PIC 9(04).  *> Table slot with the highest count not yet ranked
+01 BestCount                 PIC 9(07).  *> Highest count seen so far in the current ranking pass
+01 RankedLimit                PIC 9(04).  *> MIN(TopN, ArtistCount) - how far the ranking pass runs
+01 HoldArtistName            PIC X(08).  *> Swap holding area for the ranking pass
+01 HoldArtistCount           PIC 9(07).  *> Swap holding area for the ranking pass
+
+01 RankNumber                PIC ZZ9.  *> Display-formatted rank, 1 up to TopN
+
+PROCEDURE DIVISION.  *> Start of the procedure division
+    PERFORM InitializeRun.
+    PERFORM ProcessAlbumFile.
+    PERFORM RankArtists.
+    PERFORM ProduceReports.
+    PERFORM TerminateRun.
+    STOP RUN.  *> End the program
+
+InitializeRun.  *> Open the album master for input
+    OPEN INPUT AlbumFile.
+
+ProcessAlbumFile.  *> Main read loop over AlbumFile, tallying releases per Artist
+    PERFORM UNTIL EndOfAlbumFile
+        READ AlbumFile NEXT RECORD INTO AlbumDetails
+            AT END SET EndOfAlbumFile TO TRUE
+        END-READ
+        IF NOT EndOfAlbumFile
+            PERFORM FindOrAddArtist
+            ADD 1 TO ArtistReleaseCount(WorkArtistIdx)
+        END-IF
+    END-PERFORM.
+
+FindOrAddArtist.  *> Resolve Artist to a table slot, adding one if this is a new artist
+    SET ArtistNotFound TO TRUE.
+    MOVE ZERO TO WorkArtistIdx.
+    PERFORM VARYING ArtistIdx FROM 1 BY 1 UNTIL ArtistIdx > ArtistCount
+        IF ArtistName(ArtistIdx) = Artist OF AlbumDetails
+            MOVE ArtistIdx TO WorkArtistIdx
+            SET ArtistWasFound TO TRUE
+        END-IF
+    END-PERFORM
+    IF ArtistNotFound AND ArtistCount < MaxArtists
+        ADD 1 TO ArtistCount
+        MOVE ArtistCount TO WorkArtistIdx
+        MOVE Artist OF AlbumDetails TO ArtistName(WorkArtistIdx)
+    END-IF
+    IF WorkArtistIdx = ZERO
+        ADD 1 TO ArtistOverflowCount
+        MOVE MaxArtists TO WorkArtistIdx
+    END-IF.
+
+RankArtists.  *> Selection sort the first TopN slots of ArtistTable into descending order
+    MOVE TopN TO RankedLimit.
+    IF ArtistCount < TopN
+        MOVE ArtistCount TO RankedLimit
+    END-IF
+    PERFORM VARYING RankIdx FROM 1 BY 1 UNTIL RankIdx > RankedLimit
+        MOVE RankIdx TO BestIdx
+        MOVE ArtistReleaseCount(RankIdx) TO BestCount
+        PERFORM VARYING ScanIdx FROM RankIdx BY 1 UNTIL ScanIdx > ArtistCount
+            IF ArtistReleaseCount(ScanIdx) > BestCount
+                MOVE ScanIdx TO BestIdx
+                MOVE ArtistReleaseCount(ScanIdx) TO BestCount
+            END-IF
+        END-PERFORM
+        IF BestIdx NOT = RankIdx
+            MOVE ArtistName(RankIdx) TO HoldArtistName
+            MOVE ArtistReleaseCount(RankIdx) TO HoldArtistCount
+            MOVE ArtistName(BestIdx) TO ArtistName(RankIdx)
+            MOVE ArtistReleaseCount(BestIdx) TO ArtistReleaseCount(RankIdx)
+            MOVE HoldArtistName TO ArtistName(BestIdx)
+            MOVE HoldArtistCount TO ArtistReleaseCount(BestIdx)
+        END-IF
+    END-PERFORM.
+
+ProduceReports.  *> Display the top-ranked artists, highest release count first
+    DISPLAY " RANK ARTIST   RELEASES".
+    PERFORM VARYING RankIdx FROM 1 BY 1 UNTIL RankIdx > RankedLimit
+        MOVE RankIdx TO RankNumber
+        DISPLAY "  " RankNumber "  " ArtistName(RankIdx) "  " ArtistReleaseCount(RankIdx)
+    END-PERFORM
+    IF ArtistOverflowCount > ZERO
+        DISPLAY "WARNING: " ArtistOverflowCount
+            " record(s) excluded - MaxArtists capacity exceeded; this"
+            " ranking undercounts one or more artists."
+    END-IF.
+
+TerminateRun.  *> Close down
+    CLOSE AlbumFile.
