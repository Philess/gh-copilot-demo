@@ -0,0 +1,104 @@
+       >>SOURCE FORMAT FREE
+*> Set the source format to free format
+
+IDENTIFICATION DIVISION.  *> Start of the identification division
+PROGRAM-ID.  GenreBrk.  *> Program name
+AUTHOR.  Michael Coughlan.  *> Author name
+
+*> Genre subtotal report, read sequentially off SORTEXT.DAT - the Genre
+*> major / ReleaseDate minor extract produced by the ALBTABJ sort step -
+*> instead of scanning the whole of AlbumFile unsorted. Because the input
+*> arrives already grouped by Genre, the count per genre falls out of a
+*> straightforward control break instead of the find-or-add table lookup
+*> MonthTable and TopArtist use against unsorted input.
+*>
+*> Modification history:
+*>   Written alongside the ALBTABJ pre-sort job step so the genre subtotal
+*>     comes for free from the sorted order instead of an in-memory table.
+*>   OPEN INPUT SortedExtract was never checked against SortedExtractStatus,
+*>     so a missing SORTEXT.DAT (this program run standalone, or an upstream
+*>     SORT failure) fell straight into the read loop against an unopened
+*>     file. Added the same status-check pattern RestartFile/RunControlFile
+*>     use elsewhere in this job, and only CLOSE the file if OPEN succeeded.
+
+ENVIRONMENT DIVISION.  *> Start of the environment division
+INPUT-OUTPUT SECTION.  *> Input-output section
+FILE-CONTROL.  *> File control section
+    SELECT SortedExtract ASSIGN TO "SORTEXT.DAT"  *> Genre major / ReleaseDate minor sorted extract
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SortedExtractStatus.
+
+DATA DIVISION.  *> Start of the data division
+FILE SECTION.  *> File section
+FD SortedExtract.  *> File description for the sorted extract
+01 SortedAlbumDetails.  *> Record description, same layout as AlbumFile
+   88  EndOfSortedExtract  VALUE HIGH-VALUES.  *> End of file marker
+   COPY ALBUMRC.
+
+WORKING-STORAGE SECTION.  *> Start of the working-storage section
+01 SortedExtractStatus      PIC X(02).
+
+01 FirstRecordSeen          PIC X(01) VALUE "N".  *> Have we read the first record yet
+   88 FirstRecordAlreadySeen VALUE "Y".
+
+01 SortedExtractIsOpen      PIC X(01) VALUE "N".  *> Did OPEN INPUT actually succeed
+   88 SortedExtractOpen VALUE "Y".
+
+01 PriorGenre                PIC X(10) VALUE SPACES.  *> Genre of the control-break group in progress
+01 GenreDetailCount          PIC 9(07) VALUE ZERO.  *> Albums counted in the group in progress
+01 GrandTotalCount           PIC 9(09) VALUE ZERO.  *> Albums counted across every genre
+
+PROCEDURE DIVISION.  *> Start of the procedure division
+    PERFORM InitializeRun.
+    PERFORM ProcessSortedExtract.
+    PERFORM TerminateRun.
+    STOP RUN.  *> End the program
+
+InitializeRun.  *> Open the sorted extract and print the report heading
+    OPEN INPUT SortedExtract.
+    IF SortedExtractStatus = "00"
+        SET SortedExtractOpen TO TRUE
+    END-IF
+    DISPLAY " GENRE SUBTOTAL REPORT (Genre major / ReleaseDate minor order)".
+    DISPLAY " GENRE      RELEASES".
+
+ProcessSortedExtract.  *> Read the sorted extract, breaking on a change of Genre
+    IF NOT SortedExtractOpen
+        DISPLAY "SORTEXT.DAT not available (status " SortedExtractStatus
+            ") - nothing to report."
+    ELSE
+        PERFORM UNTIL EndOfSortedExtract
+            READ SortedExtract NEXT RECORD INTO SortedAlbumDetails
+                AT END SET EndOfSortedExtract TO TRUE
+            END-READ
+            IF NOT EndOfSortedExtract
+                PERFORM HandleGenreBreak
+                ADD 1 TO GenreDetailCount
+                ADD 1 TO GrandTotalCount
+            END-IF
+        END-PERFORM
+        IF FirstRecordAlreadySeen
+            PERFORM WriteGenreSubtotal
+        END-IF
+        DISPLAY " GRAND TOTAL          " GrandTotalCount
+    END-IF.
+
+HandleGenreBreak.  *> Print the prior group's subtotal whenever Genre changes
+    IF FirstRecordAlreadySeen
+        IF Genre OF SortedAlbumDetails NOT = PriorGenre
+            PERFORM WriteGenreSubtotal
+            MOVE ZERO TO GenreDetailCount
+            MOVE Genre OF SortedAlbumDetails TO PriorGenre
+        END-IF
+    ELSE
+        MOVE Genre OF SortedAlbumDetails TO PriorGenre
+        SET FirstRecordAlreadySeen TO TRUE
+    END-IF.
+
+WriteGenreSubtotal.  *> Print one subtotal line for the genre group just completed
+    DISPLAY " " PriorGenre "  " GenreDetailCount.
+
+TerminateRun.  *> Close down
+    IF SortedExtractOpen
+        CLOSE SortedExtract
+    END-IF.
