@@ -0,0 +1,93 @@
+//ALBTABJ  JOB (ACCTNO),'ALBUM CATALOG RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ALBTABJ - Album catalog batch run.
+//*
+//* Validates the incoming supplier feed first (ALBEDIT), applying
+//* accepted records straight into the ALBUMS.DAT KSDS - the same master
+//* ALBCNVJ/ALBLOAD populates on cutover and ALBMNT maintains one
+//* transaction at a time. Unloads ALBUMS.DAT to a flat extract, sorts it
+//* by Genre (major) and ReleaseDate (minor), then drives the reporting
+//* programs. MONTHTBL and TOPARTIST read ALBUMS.DAT directly by AlbumId;
+//* GENREBRK reads the sorted extract produced by STEP020 so its subtotal
+//* breaks fall out of the pre-sorted order instead of an in-memory table.
+//*
+//* Modification history:
+//*   Written to add a pre-sort step ahead of the counting and
+//*     ranking programs, and a genre subtotal report that exploits
+//*     the sorted order once it is available.
+//*   Moved ALBEDIT ahead of the unload/sort and pointed both the
+//*     unload and the reporting steps at GOODALBM.DAT instead of the
+//*     raw ALBUMS.DAT feed - the sort previously ran against
+//*     unvalidated data, so a record ALBEDIT would have rejected
+//*     (duplicate AlbumId, impossible DORelease) still reached
+//*     GENREBRK, and MONTHTBL/TOPARTIST never saw the validated
+//*     extract at all.
+//*   ALBEDIT's input switched from ALBUMS.DAT to ALBFEED.DAT - the
+//*     indexed master's AlbumId key already rules out a physical
+//*     duplicate, so validating it could never exercise the
+//*     duplicate-AlbumId check; ALBFEED.DAT is the flat, not-yet-
+//*     loaded supplier feed that check was meant to guard.
+//*   GOODALBM.DAT was a side file only ALBEDIT ever wrote, so ALBCNVJ's
+//*     cutover and ALBMNT's corrections against ALBUMS.DAT never reached
+//*     MONTHTBL/TOPARTIST/GENREBRK - the maintenance and reporting halves
+//*     of this job never actually connected. ALBEDIT now applies accepted
+//*     records straight into ALBUMS.DAT instead of a separate GOODALBM.DAT;
+//*     the unload and reporting steps below are repointed at ALBUMS.DAT,
+//*     the one master ALBCNVJ/ALBLOAD, ALBMNT and ALBEDIT all share.
+//*--------------------------------------------------------------*
+//* Validate the incoming supplier feed ahead of everything else -
+//* see AlbEdit. Applies accepted records into ALBUMS.DAT and writes
+//* rejected records, with a reason, to EXCEPRPT.DAT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ALBEDIT
+//STEPLIB  DD   DSN=PROD.ALBUMTAB.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Unload the ALBUMS.DAT KSDS to a flat extract for the sort.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//INDD     DD   DSN=PROD.ALBUMTAB.ALBUMS.DAT,DISP=SHR
+//OUTDD    DD   DSN=PROD.ALBUMTAB.ALBUMFLT.DAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//SYSIN    DD   *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//*--------------------------------------------------------------*
+//* Sort the flat extract by Genre (major, positions 44-53) and
+//* ReleaseDate (minor, positions 36-43 - YORelease/MORelease/
+//* DORelease packed together as one ascending field).
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.ALBUMTAB.ALBUMFLT.DAT,DISP=SHR
+//SORTOUT  DD   DSN=PROD.ALBUMTAB.SORTEXT.DAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(44,10,CH,A,36,8,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* Monthly / Genre-by-Month / Year-by-Month counts and the CSV,
+//* print and audit log output - see MonthTable. Reads ALBUMS.DAT.
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=MONTHTBL
+//STEPLIB  DD   DSN=PROD.ALBUMTAB.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Top-Artist ranking report - see TopArtist. Reads ALBUMS.DAT.
+//*--------------------------------------------------------------*
+//STEP050  EXEC PGM=TOPARTST
+//STEPLIB  DD   DSN=PROD.ALBUMTAB.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Genre subtotal control-break report against the sorted,
+//* validated extract from STEP030 - see GenreBrk.
+//*--------------------------------------------------------------*
+//STEP060  EXEC PGM=GENREBRK
+//STEPLIB  DD   DSN=PROD.ALBUMTAB.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
