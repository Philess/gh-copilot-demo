@@ -0,0 +1,19 @@
+//ALBCNVJ  JOB (ACCTNO),'ALBUM CATALOG CUTOVER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ALBCNVJ - One-time conversion job.
+//*
+//* Loads the pre-conversion flat catalog (ALBUMS.OLD, AlbumId
+//* ascending) into the new indexed AlbumFile master (ALBUMS.DAT) -
+//* see AlbLoad. Run once, ahead of ALBTABJ, when cutting an existing
+//* catalog over to the indexed organization. Not part of the regular
+//* batch cycle; AlbMnt is the ongoing maintenance tool afterward.
+//*
+//* Modification history:
+//*   Written because the original conversion of AlbumFile from
+//*     line-sequential to indexed had no loader to migrate an
+//*     existing flat catalog into the new layout.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ALBLOAD
+//STEPLIB  DD   DSN=PROD.ALBUMTAB.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
