@@ -0,0 +1,17 @@
+      *>----------------------------------------------------------------
+      *> ALBUMRC - Album master record layout.
+      *> Shared by every program that opens AlbumFile (or a sequential
+      *> extract of it) so the fields stay in lock-step across programs.
+      *> Include under an 01-level record name, e.g.
+      *>     01  AlbumDetails.
+      *>         COPY ALBUMRC.
+      *>----------------------------------------------------------------
+           02  AlbumId        PIC 9(7).
+           02  AlbumName.
+               03  Artist         PIC X(8).
+               03  AlbumTitle     PIC X(20).
+           02  ReleaseDate.
+               03  YORelease      PIC 9(4).
+               03  MORelease      PIC 9(2).
+               03  DORelease      PIC 9(2).
+           02  Genre          PIC X(10).
