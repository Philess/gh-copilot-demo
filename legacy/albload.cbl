@@ -0,0 +1,85 @@
+       >>SOURCE FORMAT FREE
+*> Set the source format to free format
+
+IDENTIFICATION DIVISION.  *> Start of the identification division
+PROGRAM-ID.  AlbLoad.  *> Program name
+AUTHOR.  Michael Coughlan.  *> Author name
+
+*> One-time conversion program for cutting an existing catalog over to the
+*> indexed AlbumFile organization (see MonthTable's modification history for
+*> that conversion). Reads the pre-conversion flat catalog, ALBUMS.OLD - one
+*> record per line, same layout as AlbumFile - sequentially in ascending
+*> AlbumId order and writes each record into the new indexed ALBUMS.DAT
+*> master. Run once, ahead of ALBTABJ, when cutting over; AlbMnt is the
+*> ongoing maintenance tool afterward, one transaction at a time.
+*>
+*> Modification history:
+*>   Written because nothing in the original conversion of AlbumFile from
+*>     line-sequential to indexed actually migrated an existing flat catalog
+*>     into the new layout - every program opened ALBUMS.DAT as already
+*>     indexed, with no loader to get the existing data there.
+
+ENVIRONMENT DIVISION.  *> Start of the environment division
+INPUT-OUTPUT SECTION.  *> Input-output section
+FILE-CONTROL.  *> File control section
+    SELECT OldAlbumFile ASSIGN TO "ALBUMS.OLD"  *> Pre-conversion flat catalog, AlbumId ascending
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS OldAlbumFileStatus.
+
+    SELECT AlbumFile ASSIGN TO "ALBUMS.DAT"  *> The new indexed master, built fresh by this load
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS AlbumId OF AlbumDetails
+        FILE STATUS IS AlbumFileStatus.
+
+DATA DIVISION.  *> Start of the data division
+FILE SECTION.  *> File section
+FD OldAlbumFile.  *> File description for the pre-conversion flat catalog
+01 OldAlbumDetails.  *> Record description for OldAlbumDetails
+   88  EndOfOldAlbumFile  VALUE HIGH-VALUES.  *> End of file marker
+   COPY ALBUMRC.
+
+FD AlbumFile.  *> File description for the new indexed master
+01 AlbumDetails.  *> Record description for AlbumDetails
+   COPY ALBUMRC.
+
+WORKING-STORAGE SECTION.  *> Start of the working-storage section
+01 OldAlbumFileStatus       PIC X(02).
+01 AlbumFileStatus          PIC X(02).
+
+01 RecordsLoaded            PIC 9(09) VALUE ZERO.
+01 RecordsRejected          PIC 9(09) VALUE ZERO.
+
+PROCEDURE DIVISION.  *> Start of the procedure division
+    PERFORM InitializeRun.
+    PERFORM UNTIL EndOfOldAlbumFile
+        READ OldAlbumFile
+            AT END SET EndOfOldAlbumFile TO TRUE
+        END-READ
+        IF NOT EndOfOldAlbumFile
+            PERFORM LoadAlbumRecord
+        END-IF
+    END-PERFORM.
+    PERFORM TerminateRun.
+    DISPLAY "AlbLoad complete - " RecordsLoaded " loaded, "
+        RecordsRejected " rejected.".
+    STOP RUN.  *> End the program
+
+InitializeRun.  *> Open the old flat catalog for input and build the new master from scratch
+    OPEN INPUT OldAlbumFile.
+    OPEN OUTPUT AlbumFile.
+
+LoadAlbumRecord.  *> Copy one flat record into the new indexed master
+    MOVE OldAlbumDetails TO AlbumDetails.
+    WRITE AlbumDetails
+        INVALID KEY
+            ADD 1 TO RecordsRejected
+            DISPLAY "Rejected load - AlbumId out of sequence or duplicate: "
+                AlbumId OF AlbumDetails
+        NOT INVALID KEY
+            ADD 1 TO RecordsLoaded
+    END-WRITE.
+
+TerminateRun.  *> Close down
+    CLOSE OldAlbumFile.
+    CLOSE AlbumFile.
