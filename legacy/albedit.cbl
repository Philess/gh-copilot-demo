@@ -0,0 +1,254 @@
+       >>SOURCE FORMAT FREE
+*> Set the source format to free format
+
+IDENTIFICATION DIVISION.  *> Start of the identification division
+PROGRAM-ID.  AlbEdit.  *> Program name
+AUTHOR.  Michael Coughlan.  *> Author name
+
+*> Front-end validation pass over the incoming supplier feed, run ahead of
+*> MonthTable/TopArtist/GenreBrk so a bad feed is caught before it pollutes
+*> the monthly counts. Rejects and reports records with:
+*>   - MORelease outside the range 01-12
+*>   - an impossible DORelease for the record's month/year (including
+*>     29 February on a non-leap YORelease)
+*>   - a blank Genre
+*>   - a duplicate AlbumId within the feed itself
+*>   - an AlbumId already present in AlbumFile
+*> Accepted records are applied straight into AlbumFile (ALBUMS.DAT), the
+*> same indexed master AlbLoad builds on cutover and AlbMnt maintains one
+*> transaction at a time - this is the automated-load counterpart to AlbMnt's
+*> "A" transaction, run in bulk off the supplier feed instead of one line at
+*> a time off SYSIN. Every rejected record is written, with a reason, to
+*> EXCEPRPT.DAT.
+*>
+*> Modification history:
+*>   Written to front-end the MonthTable batch run ahead of the Genre and
+*>     Year breakdowns, so a bad feed is caught before those tables build up.
+*>   GOODALBM.DAT was a pass-through of every record, valid or not, and nothing
+*>     downstream ever read it - MonthTable, TopArtist and the ALBTABJ sort
+*>     step all still read raw ALBUMS.DAT, so a rejected record still polluted
+*>     every report. Made GOODALBM.DAT an indexed file keyed on AlbumId (same
+*>     layout as AlbumFile), write only accepted records to it, and pointed
+*>     MonthTable, TopArtist and ALBTABJ's pre-sort unload at it instead.
+*>   The duplicate-AlbumId check could never fire reading ALBUMS.DAT - that
+*>     file is already the indexed master with AlbumId as its unique record
+*>     key, so a physical duplicate cannot exist in it by the time this
+*>     program opens it; the check was only ever meaningful against the
+*>     incoming feed before it is loaded. Repointed the input to ALBFEED.DAT,
+*>     a flat (not yet loaded, not yet unique) supplier feed, so the same
+*>     duplicate check that was already written now has something to catch.
+*>     GoodAlbumFile switched from ACCESS SEQUENTIAL to DYNAMIC, since a flat
+*>     feed is no longer guaranteed to arrive in ascending AlbumId order the
+*>     way a read of the indexed master was.
+*>   GOODALBM.DAT left MonthTable/TopArtist/GenreBrk reading a side file that
+*>     AlbMnt's corrections and AlbLoad's cutover never touched, so nothing
+*>     done through either of those ever showed up in a report - the two
+*>     halves of this system never actually connected. Retired GOODALBM.DAT;
+*>     accepted records are now applied directly to AlbumFile (ALBUMS.DAT)
+*>     here, the same master AlbLoad and AlbMnt maintain, opened I-O with the
+*>     same "create it if this is the very first run" fallback AlbMnt uses.
+*>     MonthTable, TopArtist and ALBTABJ's pre-sort unload are repointed at
+*>     ALBUMS.DAT to match. An AlbumId already in AlbumFile (loaded earlier by
+*>     AlbLoad, added by AlbMnt, or accepted by an earlier AlbEdit run) is now
+*>     its own reject reason, distinct from a duplicate within this feed.
+*>   EditDuplicateAlbumId only ran when every other check had already passed,
+*>     so an AlbumId whose first occurrence was rejected for an unrelated
+*>     reason (bad MORelease, blank Genre) was never recorded in
+*>     DuplicateWorkFile - a later, otherwise-valid record with the same
+*>     AlbumId then sailed through untouched. The duplicate check now runs
+*>     for every incoming record regardless of RecordValid, so every AlbumId
+*>     is recorded the first time it's seen.
+
+ENVIRONMENT DIVISION.  *> Start of the environment division
+INPUT-OUTPUT SECTION.  *> Input-output section
+FILE-CONTROL.  *> File control section
+    SELECT IncomingFeedFile ASSIGN TO "ALBFEED.DAT"  *> Flat, not-yet-loaded supplier feed - may contain duplicates
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS IncomingFeedFileStatus.
+
+    SELECT AlbumFile ASSIGN TO "ALBUMS.DAT"  *> The album master - see AlbLoad/AlbMnt - accepted records are applied here
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AlbumId OF AlbumDetails
+        FILE STATUS IS AlbumFileStatus.
+
+    SELECT ExceptionFile ASSIGN TO "EXCEPRPT.DAT"  *> One line per rejected record, with the reason
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ExceptionFileStatus.
+
+    SELECT DuplicateWorkFile ASSIGN TO "ALBIDWRK.DAT"  *> AlbumIds seen so far, for the duplicate check
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SeenAlbumId
+        FILE STATUS IS DuplicateWorkFileStatus.
+
+DATA DIVISION.  *> Start of the data division
+FILE SECTION.  *> File section
+FD IncomingFeedFile.  *> File description for the incoming supplier feed
+01 IncomingAlbumDetails.  *> Record description for IncomingAlbumDetails
+   88  EndOfIncomingFeed  VALUE HIGH-VALUES.  *> End of file marker
+   COPY ALBUMRC.
+
+FD AlbumFile.  *> The album master, keyed on AlbumId - see AlbLoad/AlbMnt
+01 AlbumDetails.  *> Record description for AlbumDetails
+   COPY ALBUMRC.
+
+FD ExceptionFile.  *> Exception report - one line per rejected record
+01 ExceptionRecord            PIC X(80).
+
+FD DuplicateWorkFile.  *> Scratch file of AlbumIds already seen this run
+01 DuplicateWorkRecord.
+   02 SeenAlbumId              PIC 9(07).
+
+WORKING-STORAGE SECTION.  *> Start of the working-storage section
+01 IncomingFeedFileStatus    PIC X(02).
+01 AlbumFileStatus           PIC X(02).
+01 ExceptionFileStatus       PIC X(02).
+01 DuplicateWorkFileStatus   PIC X(02).
+
+01 RecordsRead               PIC 9(09) VALUE ZERO.
+01 RecordsAccepted           PIC 9(09) VALUE ZERO.
+01 RecordsRejected           PIC 9(09) VALUE ZERO.
+
+01 RecordIsValid             PIC X(01) VALUE "Y".
+   88 RecordValid   VALUE "Y".
+   88 RecordInvalid VALUE "N".
+
+01 RejectReason              PIC X(40) VALUE SPACES.
+
+01 DaysInMonth OCCURS 12 TIMES PIC 99 VALUE ZERO.
+01 IsLeapYear                PIC X(01) VALUE "N".
+   88 LeapYear VALUE "Y".
+
+01 ExceptionDetailLine.
+   02 FILLER           PIC X(09) VALUE "ALBUMID: ".
+   02 ExcAlbumId       PIC 9(07).
+   02 FILLER           PIC X(10) VALUE "  REASON: ".
+   02 ExcReason        PIC X(40).
+
+PROCEDURE DIVISION.  *> Start of the procedure division
+    PERFORM InitializeRun.
+    PERFORM UNTIL EndOfIncomingFeed
+        READ IncomingFeedFile
+            AT END SET EndOfIncomingFeed TO TRUE
+        END-READ
+        IF NOT EndOfIncomingFeed
+            ADD 1 TO RecordsRead
+            PERFORM EditAlbumRecord
+            PERFORM ReportAlbumRecord
+        END-IF
+    END-PERFORM.
+    PERFORM TerminateRun.
+    DISPLAY "AlbEdit complete - " RecordsRead " read, "
+        RecordsAccepted " accepted, " RecordsRejected " rejected.".
+    STOP RUN.  *> End the program
+
+InitializeRun.  *> Open the files and load the days-per-month table
+    MOVE 31 TO DaysInMonth(1).
+    MOVE 29 TO DaysInMonth(2).
+    MOVE 31 TO DaysInMonth(3).
+    MOVE 30 TO DaysInMonth(4).
+    MOVE 31 TO DaysInMonth(5).
+    MOVE 30 TO DaysInMonth(6).
+    MOVE 31 TO DaysInMonth(7).
+    MOVE 31 TO DaysInMonth(8).
+    MOVE 30 TO DaysInMonth(9).
+    MOVE 31 TO DaysInMonth(10).
+    MOVE 30 TO DaysInMonth(11).
+    MOVE 31 TO DaysInMonth(12).
+
+    OPEN INPUT IncomingFeedFile.
+    OPEN I-O AlbumFile.
+    IF AlbumFileStatus = "35"
+        OPEN OUTPUT AlbumFile
+        CLOSE AlbumFile
+        OPEN I-O AlbumFile
+    END-IF
+    OPEN OUTPUT ExceptionFile.
+    OPEN OUTPUT DuplicateWorkFile.
+    CLOSE DuplicateWorkFile.
+    OPEN I-O DuplicateWorkFile.
+
+EditAlbumRecord.  *> Run every check, building the reject reason as we go
+    SET RecordValid TO TRUE.
+    MOVE SPACES TO RejectReason.
+
+    IF AlbumId OF IncomingAlbumDetails = ZERO
+        SET RecordInvalid TO TRUE
+        MOVE "Zero AlbumId" TO RejectReason
+    END-IF
+
+    IF MORelease OF IncomingAlbumDetails NOT NUMERIC
+        OR MORelease OF IncomingAlbumDetails < 1 OR MORelease OF IncomingAlbumDetails > 12
+        SET RecordInvalid TO TRUE
+        MOVE "MORelease not in range 01-12" TO RejectReason
+    ELSE
+        PERFORM EditReleaseDay
+    END-IF
+
+    IF Genre OF IncomingAlbumDetails = SPACES
+        SET RecordInvalid TO TRUE
+        MOVE "Blank Genre" TO RejectReason
+    END-IF
+
+    PERFORM EditDuplicateAlbumId.
+
+EditReleaseDay.  *> DORelease must be a real day for MORelease/YORelease, leap years included
+    PERFORM DetermineLeapYear.
+    IF DORelease OF IncomingAlbumDetails NOT NUMERIC OR DORelease OF IncomingAlbumDetails < 1
+        SET RecordInvalid TO TRUE
+        MOVE "DORelease not numeric or zero" TO RejectReason
+    ELSE
+        IF MORelease OF IncomingAlbumDetails = 2 AND DORelease OF IncomingAlbumDetails = 29
+            AND NOT LeapYear
+            SET RecordInvalid TO TRUE
+            MOVE "29 February in a non-leap YORelease" TO RejectReason
+        ELSE
+            IF DORelease OF IncomingAlbumDetails > DaysInMonth(MORelease OF IncomingAlbumDetails)
+                SET RecordInvalid TO TRUE
+                MOVE "DORelease impossible for MORelease" TO RejectReason
+            END-IF
+        END-IF
+    END-IF.
+
+DetermineLeapYear.  *> YORelease divisible by 4, not by 100 unless also by 400
+    MOVE "N" TO IsLeapYear.
+    IF FUNCTION MOD(YORelease OF IncomingAlbumDetails, 4) = 0
+        IF FUNCTION MOD(YORelease OF IncomingAlbumDetails, 100) NOT = 0
+            OR FUNCTION MOD(YORelease OF IncomingAlbumDetails, 400) = 0
+            MOVE "Y" TO IsLeapYear
+        END-IF
+    END-IF.
+
+EditDuplicateAlbumId.  *> AlbumId must not have been seen earlier in this feed - runs for every record, valid or not, so a later duplicate is still caught
+    MOVE AlbumId OF IncomingAlbumDetails TO SeenAlbumId.
+    WRITE DuplicateWorkRecord
+        INVALID KEY
+            SET RecordInvalid TO TRUE
+            MOVE "Duplicate AlbumId" TO RejectReason
+    END-WRITE.
+
+ReportAlbumRecord.  *> Apply accepted records to AlbumFile (ALBUMS.DAT), rejected ones to the exception report
+    IF RecordValid
+        MOVE IncomingAlbumDetails TO AlbumDetails
+        WRITE AlbumDetails
+            INVALID KEY
+                MOVE "AlbumId already in ALBUMS.DAT" TO RejectReason
+                SET RecordInvalid TO TRUE
+            NOT INVALID KEY
+                ADD 1 TO RecordsAccepted
+        END-WRITE
+    END-IF
+    IF RecordInvalid
+        ADD 1 TO RecordsRejected
+        MOVE AlbumId OF IncomingAlbumDetails TO ExcAlbumId
+        MOVE RejectReason TO ExcReason
+        MOVE ExceptionDetailLine TO ExceptionRecord
+        WRITE ExceptionRecord
+    END-IF.
+
+TerminateRun.  *> Close every file
+    CLOSE IncomingFeedFile.
+    CLOSE AlbumFile.
+    CLOSE ExceptionFile.
+    CLOSE DuplicateWorkFile.
