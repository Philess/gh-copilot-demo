@@ -0,0 +1,187 @@
+       >>SOURCE FORMAT FREE
+*> Set the source format to free format
+
+IDENTIFICATION DIVISION.  *> Start of the identification division
+PROGRAM-ID.  AlbMnt.  *> Program name
+AUTHOR.  Michael Coughlan.  *> Author name
+
+*> Maintenance transaction program for AlbumFile, now that it is organized as an
+*> indexed file keyed on AlbumId (see MonthTable). Supports ADD, CHANGE, DELETE
+*> and INQUIRE against a single album without resequencing or hand-editing the
+*> whole dataset. Driven from SYSIN, one transaction per line, fields packed
+*> contiguously into the columns below (pad AlbumTitle/Artist/Genre with
+*> trailing spaces to their full width so later fields land on column):
+*>     A0000001ArtistNmAlbum Title Here    20240115Rock
+*>     C0000001ArtistNmAlbum Title Here    20240215Rock
+*>     D0000001
+*>     I0000001
+*> Column layout of a transaction line:
+*>     01      TranCode      (A/C/D/I)
+*>     02-08   AlbumId
+*>     09-16   Artist
+*>     17-36   AlbumTitle
+*>     37-40   YORelease
+*>     41-42   MORelease
+*>     43-44   DORelease
+*>     45-54   Genre
+*>
+*> Modification history:
+*>   Written alongside the conversion of AlbumFile to an indexed organization.
+*>   Removed the 1-byte gaps after TranCode and TranAlbumId that the original
+*>     documented column layout implied but the record layout never reserved -
+*>     every field after TranCode was shifting left by one byte and coming
+*>     out corrupted. Transaction lines are now packed contiguously with no
+*>     filler bytes, matching the record layout exactly.
+
+ENVIRONMENT DIVISION.  *> Start of the environment division
+INPUT-OUTPUT SECTION.  *> Input-output section
+FILE-CONTROL.  *> File control section
+    SELECT AlbumFile ASSIGN TO "ALBUMS.DAT"  *> The album master, keyed on AlbumId
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AlbumId
+        FILE STATUS IS AlbumFileStatus.
+
+    SELECT TransactionFile ASSIGN TO "ALBTRAN.DAT"  *> One maintenance transaction per line
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TransactionFileStatus.
+
+DATA DIVISION.  *> Start of the data division
+FILE SECTION.  *> File section
+FD AlbumFile.  *> File description for AlbumFile
+01 AlbumDetails.  *> Record description for AlbumDetails
+   88  EndOfAlbumFile  VALUE HIGH-VALUES.  *> End of file marker
+   COPY ALBUMRC.
+
+FD TransactionFile.  *> Maintenance transactions
+01 TransactionRecord.
+   88  EndOfTransactionFile  VALUE HIGH-VALUES.
+   02  TranCode           PIC X(01).
+   02  TranAlbumId        PIC 9(07).
+   02  TranArtist         PIC X(08).
+   02  TranAlbumTitle     PIC X(20).
+   02  TranYORelease      PIC 9(04).
+   02  TranMORelease      PIC 9(02).
+   02  TranDORelease      PIC 9(02).
+   02  TranGenre          PIC X(10).
+
+WORKING-STORAGE SECTION.  *> Start of the working-storage section
+01 AlbumFileStatus          PIC X(02).
+01 TransactionFileStatus    PIC X(02).
+
+01 TranCount                PIC 9(07) VALUE ZERO.  *> Transactions processed
+01 AddedCount                PIC 9(07) VALUE ZERO.
+01 ChangedCount              PIC 9(07) VALUE ZERO.
+01 DeletedCount              PIC 9(07) VALUE ZERO.
+01 InquiredCount             PIC 9(07) VALUE ZERO.
+01 RejectedCount             PIC 9(07) VALUE ZERO.
+
+01 ResultMessage             PIC X(60).
+
+PROCEDURE DIVISION.  *> Start of the procedure division
+    PERFORM OpenFiles.
+    PERFORM UNTIL EndOfTransactionFile
+        READ TransactionFile
+            AT END SET EndOfTransactionFile TO TRUE
+        END-READ
+        IF NOT EndOfTransactionFile
+            ADD 1 TO TranCount
+            PERFORM ApplyTransaction
+        END-IF
+    END-PERFORM.
+    PERFORM CloseFiles.
+    DISPLAY "AlbMnt complete - " TranCount " transactions: "
+        AddedCount " added, " ChangedCount " changed, "
+        DeletedCount " deleted, " InquiredCount " inquired, "
+        RejectedCount " rejected.".
+    STOP RUN.  *> End the program
+
+OpenFiles.  *> Open the album master for update and the transaction input
+    OPEN I-O AlbumFile.
+    IF AlbumFileStatus = "35"
+        OPEN OUTPUT AlbumFile
+        CLOSE AlbumFile
+        OPEN I-O AlbumFile
+    END-IF
+    OPEN INPUT TransactionFile.
+
+CloseFiles.  *> Close down
+    CLOSE AlbumFile.
+    CLOSE TransactionFile.
+
+ApplyTransaction.  *> Dispatch on TranCode
+    EVALUATE TranCode
+        WHEN "A"
+            PERFORM AddAlbum
+        WHEN "C"
+            PERFORM ChangeAlbum
+        WHEN "D"
+            PERFORM DeleteAlbum
+        WHEN "I"
+            PERFORM InquireAlbum
+        WHEN OTHER
+            ADD 1 TO RejectedCount
+            DISPLAY "Rejected - unknown transaction code: " TranCode
+    END-EVALUATE.
+
+AddAlbum.  *> Add a new album - AlbumId must not already exist
+    MOVE TranAlbumId TO AlbumId OF AlbumDetails.
+    MOVE TranArtist TO Artist.
+    MOVE TranAlbumTitle TO AlbumTitle.
+    MOVE TranYORelease TO YORelease OF AlbumDetails.
+    MOVE TranMORelease TO MORelease OF AlbumDetails.
+    MOVE TranDORelease TO DORelease OF AlbumDetails.
+    MOVE TranGenre TO Genre OF AlbumDetails.
+    WRITE AlbumDetails
+        INVALID KEY
+            ADD 1 TO RejectedCount
+            DISPLAY "Rejected ADD - AlbumId already exists: " TranAlbumId
+        NOT INVALID KEY
+            ADD 1 TO AddedCount
+            DISPLAY "Added AlbumId: " TranAlbumId
+    END-WRITE.
+
+ChangeAlbum.  *> Change AlbumName, ReleaseDate and/or Genre on an existing album
+    MOVE TranAlbumId TO AlbumId OF AlbumDetails.
+    READ AlbumFile
+        INVALID KEY
+            ADD 1 TO RejectedCount
+            DISPLAY "Rejected CHANGE - AlbumId not found: " TranAlbumId
+        NOT INVALID KEY
+            MOVE TranArtist TO Artist
+            MOVE TranAlbumTitle TO AlbumTitle
+            MOVE TranYORelease TO YORelease OF AlbumDetails
+            MOVE TranMORelease TO MORelease OF AlbumDetails
+            MOVE TranDORelease TO DORelease OF AlbumDetails
+            MOVE TranGenre TO Genre OF AlbumDetails
+            REWRITE AlbumDetails
+            ADD 1 TO ChangedCount
+            DISPLAY "Changed AlbumId: " TranAlbumId
+    END-READ.
+
+DeleteAlbum.  *> Retire an album from the catalog
+    MOVE TranAlbumId TO AlbumId OF AlbumDetails.
+    DELETE AlbumFile RECORD
+        INVALID KEY
+            ADD 1 TO RejectedCount
+            DISPLAY "Rejected DELETE - AlbumId not found: " TranAlbumId
+        NOT INVALID KEY
+            ADD 1 TO DeletedCount
+            DISPLAY "Deleted AlbumId: " TranAlbumId
+    END-DELETE.
+
+InquireAlbum.  *> Display a single album by AlbumId
+    MOVE TranAlbumId TO AlbumId OF AlbumDetails.
+    READ AlbumFile
+        INVALID KEY
+            ADD 1 TO RejectedCount
+            DISPLAY "Rejected INQUIRE - AlbumId not found: " TranAlbumId
+        NOT INVALID KEY
+            ADD 1 TO InquiredCount
+            DISPLAY "AlbumId: " AlbumId OF AlbumDetails
+                " Artist: " Artist
+                " Title: " AlbumTitle
+                " Release: " YORelease OF AlbumDetails "-"
+                MORelease OF AlbumDetails "-" DORelease OF AlbumDetails
+                " Genre: " Genre OF AlbumDetails
+    END-READ.
